@@ -27,6 +27,21 @@
                                    ORGANIZATION IS LINE SEQUENTIAL
                                    FILE STATUS  IS FS-RESUMEN.
 
+       SELECT CHECKPOINT-F ASSIGN TO
+           'D:\cobol-1\Archivo\CORTE2.CKP'
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS  IS FS-CHECKPOINT.
+
+       SELECT RECHAZOS ASSIGN TO
+           'D:\cobol-1\Archivo\RECHAZOS.txt'
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS  IS FS-RECHAZOS.
+
+       SELECT BRECHAS ASSIGN TO
+           'D:\cobol-1\Archivo\BRECHAS.txt'
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS  IS FS-BRECHAS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -40,33 +55,77 @@
            BLOCK 0.
        01  REG-RESUMEN-FD                 PIC X(90).
 
+       FD  CHECKPOINT-F
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-CHECKPOINT-FD              PIC X(153).
+
+       FD  RECHAZOS
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-RECHAZO-FD                 PIC X(31).
+
+       FD  BRECHAS
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-BRECHA-FD                  PIC X(30).
+
        WORKING-STORAGE SECTION.
 
        77  FS-RECAUDACION              PIC XX VALUE '  '.
            88 88-RECAU-OKEY                   VALUE '00'.
            88 88-RECAU-FIN                    VALUE '10'.
 
+       77  WS-REG-VALIDO-SW             PIC X  VALUE 'S'.
+           88 88-REG-VALIDO                   VALUE 'S'.
+           88 88-REG-INVALIDO                 VALUE 'N'.
+
        77  FS-RESUMEN                  PIC XX VALUE '  '.
            88 88-RESUM-OKEY                   VALUE '00'.
 
-       77  WS-IMPOR-FECHA              PIC 9(13)V99.
-       77  WS-IMPOR-CAJE               PIC 9(13)V99.
-       77  WS-IMPOR-TOT                PIC 9(13)V99.
+       77  FS-CHECKPOINT               PIC XX VALUE '  '.
+           88 88-CKPT-OKEY                    VALUE '00'.
+
+       77  FS-RECHAZOS                  PIC XX VALUE '  '.
+           88 88-RECHAZO-OKEY                 VALUE '00'.
+
+       77  FS-BRECHAS                   PIC XX VALUE '  '.
+           88 88-BRECHA-OKEY                  VALUE '00'.
+
+       77  WS-RESTART-SW               PIC X  VALUE 'N'.
+           88 88-ES-RESTART                   VALUE 'S'.
 
-       77  WS-CANT-CASOS-F             PIC 9(09).
-       77  WS-CANT-CASOS-C             PIC 9(09).
-       77  WS-CANT-CASOS-T             PIC 9(09).
+       77  WS-SALTO-PENDIENTES         PIC 9(09) VALUE ZERO.
 
-       77  WS-GRABADOS                 PIC 9(09).
+       77  WS-PARM-LINEA               PIC X(80) VALUE SPACE.
+       77  WS-FECHA-DESDE              PIC X(10) VALUE LOW-VALUE.
+       77  WS-FECHA-HASTA              PIC X(10) VALUE HIGH-VALUE.
+
+       77  WS-EN-RANGO-SW              PIC X  VALUE 'S'.
+           88 88-EN-RANGO                     VALUE 'S'.
+           88 88-FUERA-RANGO                  VALUE 'N'.
+
+       77  WS-IMPOR-FECHA              PIC 9(13)V99 VALUE ZERO.
+       77  WS-IMPOR-CAJE               PIC 9(13)V99 VALUE ZERO.
+       77  WS-IMPOR-TOT                PIC 9(13)V99 VALUE ZERO.
+
+       77  WS-CANT-CASOS-F             PIC 9(09)   VALUE ZERO.
+       77  WS-CANT-CASOS-C             PIC 9(09)   VALUE ZERO.
+       77  WS-CANT-CASOS-T             PIC 9(09)   VALUE ZERO.
+
+       77  WS-GRABADOS                 PIC 9(09)   VALUE ZERO.
        77  WS-GRABADOS-ED              PIC ZZZ.ZZZ.ZZ9.
-       77  WS-IMP-GRAB                 PIC 9(13)V99.
+       77  WS-IMP-GRAB                 PIC 9(13)V99 VALUE ZERO.
        77  WS-IMP-GRAB-ED              PIC Z.ZZZ.ZZZ.ZZZ.ZZ9,99.
 
-       77  WS-LEIDOS                   PIC 9(09).
+       77  WS-LEIDOS                   PIC 9(09)   VALUE ZERO.
        77  WS-LEIDOS-ED                PIC ZZZ.ZZZ.ZZ9.
-       77  WS-IMP-LEID                 PIC 9(13)V99.
+       77  WS-IMP-LEID                 PIC 9(13)V99 VALUE ZERO.
        77  WS-IMP-LEID-ED              PIC Z.ZZZ.ZZZ.ZZZ.ZZ9,99.
 
+       77  WS-CANT-CASOS-T-ED          PIC ZZZ.ZZZ.ZZ9.
+       77  WS-IMPOR-TOT-ED             PIC Z.ZZZ.ZZZ.ZZZ.ZZ9,99.
+
        77  WS-FECHA-MIN                PIC X(10) VALUE HIGH-VALUE.
        77  WS-FECHA-MAX                PIC X(10) VALUE LOW-VALUE.
 
@@ -79,10 +138,42 @@
               05 FILLER                PIC X(01).
               05 WS-FECHA-DD           PIC 9(02).
 
+       77  WS-CANT-CAJEROS-BR          PIC 9(03)   VALUE ZERO.
+       77  WS-CANT-FECHAS-BR           PIC 9(03)   VALUE ZERO.
+       77  WS-SUB-CAJERO-BR            PIC 9(03)   VALUE ZERO.
+       77  WS-SUB-FECHA-BR             PIC 9(03)   VALUE ZERO.
+       77  WS-ENCONTRADO-BR-SW         PIC X       VALUE 'N'.
+           88 88-ENCONTRADO-BR                VALUE 'S'.
+
+       01  TABLA-CAJEROS-BR.
+           03  TB-CAJERO OCCURS 200 TIMES INDEXED BY TB-CJ-IDX.
+               05  TB-COD-CAJERO        PIC 9(03)   VALUE ZERO.
+
+       01  TABLA-FECHAS-BR.
+           03  TB-FECHA-ITEM OCCURS 400 TIMES INDEXED BY TB-FC-IDX.
+               05  TB-FECHA              PIC X(10)   VALUE SPACE.
+
+       01  TABLA-PRESENCIA-BR.
+           03  TP-FILA OCCURS 200 TIMES INDEXED BY TP-CJ-IDX.
+               05  TP-COLUMNA OCCURS 400 TIMES INDEXED BY TP-FC-IDX
+                                         PIC X VALUE 'N'.
+
+       01  WS-BRECHA-LINEA.
+           05  WS-BR-CAJERO            PIC 9(03).
+           05  FILLER                  PIC X(02)   VALUE SPACE.
+           05  WS-BR-FECHA             PIC X(10).
+           05  FILLER                  PIC X(02)   VALUE SPACE.
+           05  FILLER                  PIC X(13)
+                                        VALUE 'SIN ACTIVIDAD'.
+
        COPY WRECAUDACION.
 
        COPY WRES-RECAUDACION.
 
+       COPY WCHECKPOINT.
+
+       COPY WRECHAZO.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
@@ -96,60 +187,223 @@
       *----------------------------------------------------------------*
        1000-INICIO.
 
+           PERFORM 1050-LEER-PARAMETROS.
+
            PERFORM 1100-OPEN-RECAUDACION.
 
+           PERFORM 1150-LEER-CHECKPOINT.
+
            PERFORM 1200-OPEN-RESUMEN.
 
+           PERFORM 1250-OPEN-RECHAZOS.
+
+           PERFORM 1270-OPEN-BRECHAS.
+
            PERFORM 1300-PRIMERA-LECTURA.
 
+       1050-LEER-PARAMETROS.
+
+           ACCEPT WS-PARM-LINEA FROM COMMAND-LINE
+
+           IF WS-PARM-LINEA NOT = SPACE
+              MOVE WS-PARM-LINEA(1:10)  TO WS-FECHA-DESDE
+              MOVE WS-PARM-LINEA(12:10) TO WS-FECHA-HASTA
+              DISPLAY " "
+              DISPLAY "RANGO DE FECHAS SOLICITADO: " WS-FECHA-DESDE
+                      " A " WS-FECHA-HASTA
+           END-IF.
+
        1100-OPEN-RECAUDACION.
 
            OPEN INPUT RECAUDACION-D.
 
-           IF FS-RECAUDACION EQUALS '00'
+           IF FS-RECAUDACION EQUAL '00'
               CONTINUE
            ELSE
               DISPLAY 'ERROR OPEN EN NOVEDAD'
               DISPLAY 'ERROR CODE: ' FS-RECAUDACION
+              MOVE 12 TO RETURN-CODE
               PERFORM 3000-FINALIZO
            END-IF.
 
+       1150-LEER-CHECKPOINT.
+
+           OPEN INPUT CHECKPOINT-F.
+
+           IF FS-CHECKPOINT EQUAL '00'
+              READ CHECKPOINT-F INTO CHECKPOINT-REG
+              IF FS-CHECKPOINT EQUAL '00'
+                 PERFORM 1160-RESTAURAR-CHECKPOINT
+              END-IF
+              CLOSE CHECKPOINT-F
+           END-IF.
+
+       1160-RESTAURAR-CHECKPOINT.
+
+           MOVE CK-COD-CAJA     TO WS-COD-CAJA
+           MOVE CK-FECHA        TO WS-FECHA
+           MOVE CK-IMPOR-FECHA  TO WS-IMPOR-FECHA
+           MOVE CK-CANT-CASOS-F TO WS-CANT-CASOS-F
+           MOVE CK-IMPOR-CAJE   TO WS-IMPOR-CAJE
+           MOVE CK-CANT-CASOS-C TO WS-CANT-CASOS-C
+           MOVE CK-IMPOR-TOT    TO WS-IMPOR-TOT
+           MOVE CK-CANT-CASOS-T TO WS-CANT-CASOS-T
+           MOVE CK-LEIDOS       TO WS-LEIDOS
+           MOVE CK-IMP-LEID     TO WS-IMP-LEID
+           MOVE CK-GRABADOS     TO WS-GRABADOS
+           MOVE CK-IMP-GRAB     TO WS-IMP-GRAB
+           MOVE CK-FECHA-MIN    TO WS-FECHA-MIN
+           MOVE CK-FECHA-MAX    TO WS-FECHA-MAX
+
+           SET 88-ES-RESTART TO TRUE
+
+           DISPLAY " "
+           DISPLAY "REINICIO DETECTADO - REANUDANDO DESDE PUNTO DE "
+                   "CONTROL"
+           DISPLAY "ULTIMA CLAVE PROCESADA: " CK-COD-CAJA " " CK-FECHA.
+
        1200-OPEN-RESUMEN.
 
-           OPEN OUTPUT RESUMEN.
+           IF 88-ES-RESTART
+              OPEN EXTEND RESUMEN
+           ELSE
+              OPEN OUTPUT RESUMEN
+           END-IF.
 
-           IF FS-RESUMEN EQUALS '00'
-              CONTINUE
+           IF FS-RESUMEN EQUAL '00'
+              INITIALIZE RESUMEN-RECAUDACION-REG
            ELSE
               DISPLAY 'ERROR OPEN EN AUTOS-2'
               DISPLAY 'ERROR CODE: ' FS-RESUMEN
+              MOVE 12 TO RETURN-CODE
+              PERFORM 3000-FINALIZO
+           END-IF.
+
+       1250-OPEN-RECHAZOS.
+
+           IF 88-ES-RESTART
+              OPEN EXTEND RECHAZOS
+           ELSE
+              OPEN OUTPUT RECHAZOS
+           END-IF.
+
+           IF FS-RECHAZOS EQUAL '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR OPEN EN RECHAZOS'
+              DISPLAY 'ERROR CODE: ' FS-RECHAZOS
+              MOVE 12 TO RETURN-CODE
+              PERFORM 3000-FINALIZO
+           END-IF.
+
+       1270-OPEN-BRECHAS.
+
+           IF 88-ES-RESTART
+              OPEN EXTEND BRECHAS
+           ELSE
+              OPEN OUTPUT BRECHAS
+           END-IF.
+
+           IF FS-BRECHAS EQUAL '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR OPEN EN BRECHAS'
+              DISPLAY 'ERROR CODE: ' FS-BRECHAS
+              MOVE 12 TO RETURN-CODE
               PERFORM 3000-FINALIZO
            END-IF.
 
        1300-PRIMERA-LECTURA.
 
-           PERFORM 2100-LEER-RECAUDACION.
+           IF 88-ES-RESTART
+              PERFORM 1400-SALTAR-PROCESADOS
+              IF 88-RECAU-FIN
+                 PERFORM 2500-CORTE-CONTROL-CAJERO
+              END-IF
+           ELSE
+              PERFORM 2100-LEER-RECAUDACION
+              PERFORM 2100-LEER-RECAUDACION
+                  UNTIL 88-RECAU-FIN
+                  OR 88-EN-RANGO
+              IF NOT 88-RECAU-FIN
+                 MOVE CLAVE-RECAUDACION TO WS-RECAU-ANT
+              END-IF
+           END-IF.
+
+       1400-SALTAR-PROCESADOS.
 
-           IF NOT 88-RECAU-FIN
-              MOVE CLAVE-RECAUDACION TO WS-RECAU-ANT
+           MOVE WS-CANT-CASOS-F TO WS-SALTO-PENDIENTES.
+
+           PERFORM 1410-LEER-SIGUIENTE-SALTO.
+           PERFORM 1420-DESCONTAR-SALTO
+               UNTIL 88-RECAU-FIN
+               OR CLAVE-RECAUDACION IN RECAUDACION-REG > WS-RECAU-ANT
+               OR (CLAVE-RECAUDACION IN RECAUDACION-REG
+                      EQUAL WS-RECAU-ANT
+                   AND WS-SALTO-PENDIENTES EQUAL ZERO).
+
+       1410-LEER-SIGUIENTE-SALTO.
+
+           PERFORM 1415-LEER-UN-SALTO.
+           PERFORM 1415-LEER-UN-SALTO
+               UNTIL (88-RECAU-OKEY AND 88-REG-VALIDO)
+               OR 88-RECAU-FIN.
+
+       1415-LEER-UN-SALTO.
+
+           READ RECAUDACION-D INTO RECAUDACION-REG
+
+           EVALUATE FS-RECAUDACION
+               WHEN '00'
+                   PERFORM 2055-VALIDAR-CONTENIDO
+                   IF 88-REG-VALIDO
+                      PERFORM 2060-VALIDAR-RANGO-FECHA
+                      IF 88-EN-RANGO
+                         PERFORM 2850-REGISTRAR-ACTIVIDAD
+                      END-IF
+                   ELSE
+                      CONTINUE
+                   END-IF
+               WHEN '10'
+                   SET 88-RECAU-FIN TO TRUE
+                   DISPLAY " "
+                   DISPLAY 'FIN DE ARCHIVO: ' FS-RECAUDACION
+               WHEN OTHER
+                   DISPLAY " "
+                   DISPLAY 'ERROR EN LECTURA RECAUDACION-D: '
+                   DISPLAY FS-RECAUDACION
+                   DISPLAY 'REGISTRO: ' RECAUDACION-REG
+           END-EVALUATE.
+
+       1420-DESCONTAR-SALTO.
+
+           IF CLAVE-RECAUDACION IN RECAUDACION-REG EQUAL WS-RECAU-ANT
+              AND WS-SALTO-PENDIENTES > ZERO
+              SUBTRACT 1 FROM WS-SALTO-PENDIENTES
            END-IF.
 
+           PERFORM 1410-LEER-SIGUIENTE-SALTO.
+
       *----------------------------------------------------------------*
        2000-PROCESO.
 
-           IF COD-CAJERO IN RECAUDACION-REG = WS-COD-CAJA
-              IF FECHA-RECAUDACION IN RECAUDACION-REG = WS-FECHA
-                 PERFORM 2700-MOVIMIENTOS
-                 PERFORM 2800-FECHAS
+           PERFORM 2050-VALIDAR-SECUENCIA.
+
+           IF 88-EN-RANGO
+              IF COD-CAJERO IN RECAUDACION-REG = WS-COD-CAJA
+                 IF FECHA-RECAUDACION IN RECAUDACION-REG = WS-FECHA
+                    PERFORM 2700-MOVIMIENTOS
+                    PERFORM 2800-FECHAS
+                 ELSE
+                    PERFORM 2600-CORTE-CONTROL-FECHA
+      *              PERFORM 2700-MOVIMIENTOS
+      *              MOVE CLAVE-RECAUDACION TO WS-RECAU-ANT
+                 END-IF
               ELSE
-                 PERFORM 2600-CORTE-CONTROL-FECHA
+                 PERFORM 2500-CORTE-CONTROL-CAJERO
       *           PERFORM 2700-MOVIMIENTOS
       *           MOVE CLAVE-RECAUDACION TO WS-RECAU-ANT
               END-IF
-           ELSE
-              PERFORM 2500-CORTE-CONTROL-CAJERO
-      *        PERFORM 2700-MOVIMIENTOS
-      *        MOVE CLAVE-RECAUDACION TO WS-RECAU-ANT
            END-IF
 
            PERFORM 2100-LEER-RECAUDACION
@@ -158,14 +412,40 @@
               PERFORM 2500-CORTE-CONTROL-CAJERO
            END-IF.
 
+       2050-VALIDAR-SECUENCIA.
+
+           IF CLAVE-RECAUDACION IN RECAUDACION-REG < WS-RECAU-ANT
+              DISPLAY " "
+              DISPLAY "ERROR: REGISTRO DE RECAUDACION-D FUERA DE "
+                      "SECUENCIA"
+              DISPLAY "CLAVE ANTERIOR (CAJERO/FECHA) : " WS-RECAU-ANT
+              DISPLAY "CLAVE RECIBIDA (CAJERO/FECHA) : "
+                      CLAVE-RECAUDACION IN RECAUDACION-REG
+              MOVE 16 TO RETURN-CODE
+              PERFORM 3000-FINALIZO
+           END-IF.
+
        2100-LEER-RECAUDACION.
 
+           PERFORM 2110-LEER-UN-REGISTRO.
+           PERFORM 2110-LEER-UN-REGISTRO
+               UNTIL (88-RECAU-OKEY AND 88-REG-VALIDO)
+               OR 88-RECAU-FIN.
+
+       2110-LEER-UN-REGISTRO.
+
            READ RECAUDACION-D INTO  RECAUDACION-REG
 
            EVALUATE FS-RECAUDACION
                WHEN '00'
-                   ADD 1 TO WS-LEIDOS
-                   ADD IMPORTE IN RECAUDACION-REG TO WS-IMP-LEID
+                   PERFORM 2055-VALIDAR-CONTENIDO
+                   IF 88-REG-VALIDO
+                      ADD 1 TO WS-LEIDOS
+                      ADD IMPORTE IN RECAUDACION-REG TO WS-IMP-LEID
+                      PERFORM 2060-VALIDAR-RANGO-FECHA
+                   ELSE
+                      PERFORM 2150-RECHAZAR
+                   END-IF
                WHEN '10'
                    SET 88-RECAU-FIN TO TRUE
                    DISPLAY " "
@@ -175,13 +455,48 @@
                    DISPLAY 'ERROR EN LECTURA RECAUDACION-D: '
                    DISPLAY FS-RECAUDACION
                    DISPLAY 'REGISTRO: ' RECAUDACION-REG
+                   PERFORM 2150-RECHAZAR
            END-EVALUATE.
 
+       2055-VALIDAR-CONTENIDO.
+
+           IF COD-CAJERO IN RECAUDACION-REG NUMERIC
+              AND FECHA-RECAU-AAAA IN RECAUDACION-REG NUMERIC
+              AND FECHA-RECAU-MM IN RECAUDACION-REG NUMERIC
+              AND FECHA-RECAU-DD IN RECAUDACION-REG NUMERIC
+              AND IMPORTE IN RECAUDACION-REG NUMERIC
+              SET 88-REG-VALIDO TO TRUE
+           ELSE
+              SET 88-REG-INVALIDO TO TRUE
+           END-IF.
+
+       2060-VALIDAR-RANGO-FECHA.
+
+           IF FECHA-RECAUDACION IN RECAUDACION-REG >= WS-FECHA-DESDE
+              AND FECHA-RECAUDACION IN RECAUDACION-REG <= WS-FECHA-HASTA
+              SET 88-EN-RANGO TO TRUE
+           ELSE
+              SET 88-FUERA-RANGO TO TRUE
+           END-IF.
+
+       2150-RECHAZAR.
+
+           MOVE FS-RECAUDACION TO RCH-FS
+           MOVE REG-RECAU-FD   TO RCH-REGISTRO
+
+           WRITE REG-RECHAZO-FD FROM RECHAZO-REG
+
+           IF FS-RECHAZOS EQUAL '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR EN ESCRITURA RECHAZOS: ' FS-RECHAZOS
+           END-IF.
+
        2200-ESCRITURA.
 
            WRITE REG-RESUMEN-FD  FROM RESUMEN-RECAUDACION-REG
 
-           IF FS-RESUMEN EQUALS '00'
+           IF FS-RESUMEN EQUAL '00'
                ADD WS-CANT-CASOS-F TO WS-GRABADOS
                ADD WS-IMPOR-FECHA  TO WS-IMP-GRAB
            ELSE
@@ -200,6 +515,8 @@
            MOVE WS-IMPOR-CAJE   TO IMPORTE IN RESUMEN-RECAUDACION-REG
            MOVE WS-CANT-CASOS-C TO CANTIDAD-CASOS
                                            IN RESUMEN-RECAUDACION-REG
+           MOVE 'TOTAL CAJERO'  TO TIPO-REGISTRO
+                                           IN RESUMEN-RECAUDACION-REG
 
            PERFORM 2200-ESCRITURA.
 
@@ -214,18 +531,26 @@
            MOVE WS-IMPOR-FECHA  TO IMPORTE IN RESUMEN-RECAUDACION-REG
            MOVE WS-CANT-CASOS-F TO CANTIDAD-CASOS
                                            IN RESUMEN-RECAUDACION-REG
+           MOVE SPACE           TO TIPO-REGISTRO
+                                           IN RESUMEN-RECAUDACION-REG
 
            PERFORM 2200-ESCRITURA.
 
            ADD WS-IMPOR-FECHA  TO WS-IMPOR-CAJE
            ADD WS-CANT-CASOS-F TO WS-CANT-CASOS-C
 
+           ADD WS-IMPOR-FECHA  TO WS-IMPOR-TOT
+           ADD WS-CANT-CASOS-F TO WS-CANT-CASOS-T
+
            INITIALIZE WS-IMPOR-FECHA
            INITIALIZE WS-CANT-CASOS-F.
 
-           MOVE CLAVE-RECAUDACION TO WS-RECAU-ANT
+           IF 88-EN-RANGO
+              MOVE CLAVE-RECAUDACION TO WS-RECAU-ANT
+              PERFORM 2700-MOVIMIENTOS
+           END-IF.
 
-           PERFORM 2700-MOVIMIENTOS.
+           PERFORM 2950-GRABAR-CHECKPOINT.
 
        2700-MOVIMIENTOS.
 
@@ -237,6 +562,65 @@
 
       *     ADD 1 TO WS-CANT-CASOS-C.
 
+           PERFORM 2850-REGISTRAR-ACTIVIDAD.
+
+       2850-REGISTRAR-ACTIVIDAD.
+
+           PERFORM 2860-BUSCAR-CAJERO-BR.
+           PERFORM 2870-BUSCAR-FECHA-BR.
+
+           MOVE 'S' TO TP-COLUMNA (WS-SUB-CAJERO-BR, WS-SUB-FECHA-BR).
+
+       2860-BUSCAR-CAJERO-BR.
+
+           MOVE 'N' TO WS-ENCONTRADO-BR-SW
+           MOVE ZERO TO WS-SUB-CAJERO-BR
+
+           PERFORM 2861-COMPARAR-CAJERO-BR
+               VARYING TB-CJ-IDX FROM 1 BY 1
+               UNTIL TB-CJ-IDX > WS-CANT-CAJEROS-BR
+               OR 88-ENCONTRADO-BR.
+
+           IF NOT 88-ENCONTRADO-BR
+              ADD 1 TO WS-CANT-CAJEROS-BR
+              MOVE COD-CAJERO IN RECAUDACION-REG
+                                  TO TB-COD-CAJERO (WS-CANT-CAJEROS-BR)
+              MOVE WS-CANT-CAJEROS-BR TO WS-SUB-CAJERO-BR
+           END-IF.
+
+       2861-COMPARAR-CAJERO-BR.
+
+           IF TB-COD-CAJERO (TB-CJ-IDX)
+                 EQUAL COD-CAJERO IN RECAUDACION-REG
+              SET 88-ENCONTRADO-BR TO TRUE
+              SET WS-SUB-CAJERO-BR TO TB-CJ-IDX
+           END-IF.
+
+       2870-BUSCAR-FECHA-BR.
+
+           MOVE 'N' TO WS-ENCONTRADO-BR-SW
+           MOVE ZERO TO WS-SUB-FECHA-BR
+
+           PERFORM 2871-COMPARAR-FECHA-BR
+               VARYING TB-FC-IDX FROM 1 BY 1
+               UNTIL TB-FC-IDX > WS-CANT-FECHAS-BR
+               OR 88-ENCONTRADO-BR.
+
+           IF NOT 88-ENCONTRADO-BR
+              ADD 1 TO WS-CANT-FECHAS-BR
+              MOVE FECHA-RECAUDACION IN RECAUDACION-REG
+                                  TO TB-FECHA (WS-CANT-FECHAS-BR)
+              MOVE WS-CANT-FECHAS-BR TO WS-SUB-FECHA-BR
+           END-IF.
+
+       2871-COMPARAR-FECHA-BR.
+
+           IF TB-FECHA (TB-FC-IDX)
+                 EQUAL FECHA-RECAUDACION IN RECAUDACION-REG
+              SET 88-ENCONTRADO-BR TO TRUE
+              SET WS-SUB-FECHA-BR TO TB-FC-IDX
+           END-IF.
+
        2800-FECHAS.
 
            IF WS-FECHA-MIN > WS-FECHA
@@ -247,13 +631,69 @@
                MOVE WS-FECHA TO WS-FECHA-MAX
            END-IF.
 
+       2900-CORTE-CONTROL-TOTAL.
+
+           MOVE ZERO            TO COD-CAJERO IN RESUMEN-RECAUDACION-REG
+           MOVE SPACE           TO FECHA-RECAUDACION
+                                           IN RESUMEN-RECAUDACION-REG
+           MOVE WS-IMPOR-TOT    TO IMPORTE IN RESUMEN-RECAUDACION-REG
+           MOVE WS-CANT-CASOS-T TO CANTIDAD-CASOS
+                                           IN RESUMEN-RECAUDACION-REG
+           MOVE 'TOTAL GENERAL' TO TIPO-REGISTRO
+                                           IN RESUMEN-RECAUDACION-REG
+
+           PERFORM 2200-ESCRITURA.
+
+       2950-GRABAR-CHECKPOINT.
+
+           MOVE WS-COD-CAJA     TO CK-COD-CAJA
+           MOVE WS-FECHA        TO CK-FECHA
+           MOVE WS-IMPOR-FECHA  TO CK-IMPOR-FECHA
+           MOVE WS-CANT-CASOS-F TO CK-CANT-CASOS-F
+           MOVE WS-IMPOR-CAJE   TO CK-IMPOR-CAJE
+           MOVE WS-CANT-CASOS-C TO CK-CANT-CASOS-C
+           MOVE WS-IMPOR-TOT    TO CK-IMPOR-TOT
+           MOVE WS-CANT-CASOS-T TO CK-CANT-CASOS-T
+           MOVE WS-LEIDOS       TO CK-LEIDOS
+           MOVE WS-IMP-LEID     TO CK-IMP-LEID
+           MOVE WS-GRABADOS     TO CK-GRABADOS
+           MOVE WS-IMP-GRAB     TO CK-IMP-GRAB
+           MOVE WS-FECHA-MIN    TO CK-FECHA-MIN
+           MOVE WS-FECHA-MAX    TO CK-FECHA-MAX
+
+           OPEN OUTPUT CHECKPOINT-F
+
+           IF FS-CHECKPOINT EQUAL '00'
+              WRITE REG-CHECKPOINT-FD FROM CHECKPOINT-REG
+              CLOSE CHECKPOINT-F
+           ELSE
+              DISPLAY 'ERROR EN GRABACION DE CHECKPOINT: ' FS-CHECKPOINT
+           END-IF.
+
+       2960-BORRAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-F.
+
+           IF FS-CHECKPOINT EQUAL '00'
+              CLOSE CHECKPOINT-F
+           END-IF.
+
       *----------------------------------------------------------------*
        3000-FINALIZO.
 
+           IF 88-RESUM-OKEY AND RETURN-CODE EQUAL ZERO
+              PERFORM 2900-CORTE-CONTROL-TOTAL
+              PERFORM 3600-REPORTE-BRECHAS
+           END-IF.
+
            PERFORM 3500-IMPRIMIR.
 
            PERFORM 3100-CIERRO-ARCHIVOS.
 
+           IF RETURN-CODE EQUAL ZERO
+              PERFORM 2960-BORRAR-CHECKPOINT
+           END-IF.
+
            STOP RUN.
 
        3100-CIERRO-ARCHIVOS.
@@ -262,6 +702,12 @@
               WHEN 88-RESUM-OKEY
                    PERFORM 3200-CIERRO-RECAUDACION
                    PERFORM 3300-CIERRO-RESUMEN
+                   IF 88-RECHAZO-OKEY
+                      PERFORM 3400-CIERRO-RECHAZOS
+                   END-IF
+                   IF 88-BRECHA-OKEY
+                      PERFORM 3650-CIERRO-BRECHAS
+                   END-IF
               WHEN OTHER
                    STOP RUN
            END-EVALUATE.
@@ -275,6 +721,7 @@
            ELSE
                DISPLAY "ERROR EN CIERRE"
                DISPLAY "FS-AUTO: " FS-RECAUDACION
+               MOVE 12 TO RETURN-CODE
                PERFORM 3000-FINALIZO
            END-IF.
 
@@ -289,6 +736,22 @@
            ELSE
                DISPLAY "ERROR EN CIERRE"
                DISPLAY "FS-NOVEDAD: " FS-RESUMEN
+               MOVE 12 TO RETURN-CODE
+               PERFORM 3000-FINALIZO
+           END-IF.
+
+           DISPLAY "CIERRE EXITOSO".
+
+       3400-CIERRO-RECHAZOS.
+
+           CLOSE RECHAZOS.
+
+           IF FS-RECHAZOS EQUAL '00'
+               CONTINUE
+           ELSE
+               DISPLAY "ERROR EN CIERRE"
+               DISPLAY "FS-RECHAZOS: " FS-RECHAZOS
+               MOVE 12 TO RETURN-CODE
                PERFORM 3000-FINALIZO
            END-IF.
 
@@ -313,7 +776,55 @@
            DISPLAY "Importe: " WS-IMP-GRAB-ED
            DISPLAY "***************************************************"
 
+           MOVE WS-CANT-CASOS-T TO WS-CANT-CASOS-T-ED
+           MOVE WS-IMPOR-TOT    TO WS-IMPOR-TOT-ED
+
+           DISPLAY " "
+           DISPLAY "***************************************************"
+           DISPLAY "Total general de casos: " WS-CANT-CASOS-T-ED
+           DISPLAY "Importe: " WS-IMPOR-TOT-ED
+           DISPLAY "***************************************************"
+
            DISPLAY " "
            DISPLAY "***************************************************"
            DISPLAY "Periodo procesado desde: " WS-FECHA-MIN
            DISPLAY "                  hasta: " WS-FECHA-MAX.
+
+       3600-REPORTE-BRECHAS.
+
+           PERFORM 3610-RECORRER-CAJERO-BR
+               VARYING TB-CJ-IDX FROM 1 BY 1
+               UNTIL TB-CJ-IDX > WS-CANT-CAJEROS-BR.
+
+       3610-RECORRER-CAJERO-BR.
+
+           PERFORM 3620-RECORRER-FECHA-BR
+               VARYING TB-FC-IDX FROM 1 BY 1
+               UNTIL TB-FC-IDX > WS-CANT-FECHAS-BR.
+
+       3620-RECORRER-FECHA-BR.
+
+           IF TP-COLUMNA (TB-CJ-IDX, TB-FC-IDX) EQUAL 'N'
+              MOVE TB-COD-CAJERO (TB-CJ-IDX) TO WS-BR-CAJERO
+              MOVE TB-FECHA (TB-FC-IDX)      TO WS-BR-FECHA
+              WRITE REG-BRECHA-FD FROM WS-BRECHA-LINEA
+
+              IF FS-BRECHAS NOT EQUAL '00'
+                 DISPLAY 'ERROR EN ESCRITURA BRECHAS: ' FS-BRECHAS
+              END-IF
+           END-IF.
+
+       3650-CIERRO-BRECHAS.
+
+           CLOSE BRECHAS.
+
+           IF FS-BRECHAS EQUAL '00'
+               CONTINUE
+           ELSE
+               DISPLAY "ERROR EN CIERRE"
+               DISPLAY "FS-BRECHAS: " FS-BRECHAS
+               MOVE 12 TO RETURN-CODE
+               PERFORM 3000-FINALIZO
+           END-IF.
+
+           DISPLAY "CIERRE EXITOSO".
