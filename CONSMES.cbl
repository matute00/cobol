@@ -0,0 +1,313 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSMES.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT RESXMES ASSIGN TO
+           'D:\cobol-1\Archivo\RESXMES.txt'
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS  IS FS-RESXMES.
+
+       SELECT CONSMES-SAL ASSIGN TO
+           'D:\cobol-1\Archivo\CONSMES.txt'
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS  IS FS-CONSMES.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  RESXMES
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-RESXMES-FD                 PIC X(90).
+
+       FD  CONSMES-SAL
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-CONSMES-FD                 PIC X(90).
+
+       WORKING-STORAGE SECTION.
+
+       77  FS-RESXMES                  PIC XX VALUE '  '.
+           88 88-RESXMES-OKEY                 VALUE '00'.
+           88 88-RESXMES-FIN                  VALUE '10'.
+
+       77  FS-CONSMES                  PIC XX VALUE '  '.
+           88 88-CONSMES-OKEY                 VALUE '00'.
+
+       77  WS-CANT-CAJEROS             PIC 9(03)   VALUE ZERO.
+       77  WS-SUB-CAJERO               PIC 9(03)   VALUE ZERO.
+       77  WS-ENCONTRADO-SW            PIC X       VALUE 'N'.
+           88 88-ENCONTRADO                   VALUE 'S'.
+
+       77  WS-IMPOR-TOT-MES            PIC 9(13)V99 VALUE ZERO.
+       77  WS-CANT-CASOS-TOT-MES       PIC 9(09)   VALUE ZERO.
+
+       77  WS-CANT-CASOS-TOT-MES-ED    PIC ZZZ.ZZZ.ZZ9.
+       77  WS-IMPOR-TOT-MES-ED         PIC Z.ZZZ.ZZZ.ZZZ.ZZ9,99.
+
+       77  WS-FECHA-MIN                PIC X(10) VALUE HIGH-VALUE.
+       77  WS-FECHA-MAX                PIC X(10) VALUE LOW-VALUE.
+
+       01  TABLA-CAJEROS.
+           03  TC-CAJERO OCCURS 200 TIMES INDEXED BY TC-IDX.
+               05  TC-COD-CAJERO        PIC 9(03)    VALUE ZERO.
+               05  TC-IMPORTE           PIC 9(13)V99 VALUE ZERO.
+               05  TC-CASOS             PIC 9(09)   VALUE ZERO.
+
+       COPY WRES-RECAUDACION.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM 1000-INICIO.
+
+           PERFORM 2000-PROCESO UNTIL 88-RESXMES-FIN.
+
+           PERFORM 3000-FINALIZO.
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+       1000-INICIO.
+
+           PERFORM 1100-OPEN-RESXMES.
+
+           PERFORM 1200-OPEN-CONSMES-SAL.
+
+       1100-OPEN-RESXMES.
+
+           OPEN INPUT RESXMES.
+
+           IF FS-RESXMES EQUAL '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR OPEN EN RESXMES'
+              DISPLAY 'ERROR CODE: ' FS-RESXMES
+              MOVE 12 TO RETURN-CODE
+              PERFORM 3000-FINALIZO
+           END-IF.
+
+       1200-OPEN-CONSMES-SAL.
+
+           OPEN OUTPUT CONSMES-SAL.
+
+           IF FS-CONSMES EQUAL '00'
+              INITIALIZE RESUMEN-RECAUDACION-REG
+           ELSE
+              DISPLAY 'ERROR OPEN EN CONSMES'
+              DISPLAY 'ERROR CODE: ' FS-CONSMES
+              MOVE 12 TO RETURN-CODE
+              PERFORM 3000-FINALIZO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2000-PROCESO.
+
+           PERFORM 2100-LEER-RESXMES.
+
+           IF NOT 88-RESXMES-FIN
+              IF TIPO-REGISTRO EQUAL SPACE
+                 AND COD-CAJERO NOT EQUAL ZERO
+                 PERFORM 2200-ACUMULAR-CAJERO
+                 PERFORM 2800-FECHAS
+              END-IF
+           END-IF.
+
+       2100-LEER-RESXMES.
+
+           READ RESXMES INTO RESUMEN-RECAUDACION-REG
+
+           EVALUATE FS-RESXMES
+               WHEN '00'
+                   CONTINUE
+               WHEN '10'
+                   SET 88-RESXMES-FIN TO TRUE
+                   DISPLAY " "
+                   DISPLAY 'FIN DE ARCHIVO: ' FS-RESXMES
+               WHEN OTHER
+                   DISPLAY " "
+                   DISPLAY 'ERROR EN LECTURA RESXMES: ' FS-RESXMES
+                   DISPLAY 'REGISTRO: ' RESUMEN-RECAUDACION-REG
+           END-EVALUATE.
+
+       2200-ACUMULAR-CAJERO.
+
+           PERFORM 2300-BUSCAR-CAJERO.
+
+           IF 88-ENCONTRADO
+              ADD IMPORTE        TO TC-IMPORTE (WS-SUB-CAJERO)
+              ADD CANTIDAD-CASOS TO TC-CASOS   (WS-SUB-CAJERO)
+           ELSE
+              ADD 1 TO WS-CANT-CAJEROS
+              MOVE COD-CAJERO      TO TC-COD-CAJERO (WS-CANT-CAJEROS)
+              MOVE IMPORTE         TO TC-IMPORTE    (WS-CANT-CAJEROS)
+              MOVE CANTIDAD-CASOS  TO TC-CASOS      (WS-CANT-CAJEROS)
+           END-IF.
+
+           ADD IMPORTE        TO WS-IMPOR-TOT-MES
+           ADD CANTIDAD-CASOS TO WS-CANT-CASOS-TOT-MES.
+
+       2300-BUSCAR-CAJERO.
+
+           MOVE 'N' TO WS-ENCONTRADO-SW
+           MOVE ZERO TO WS-SUB-CAJERO
+
+           PERFORM 2310-COMPARAR-CAJERO
+               VARYING TC-IDX FROM 1 BY 1
+               UNTIL TC-IDX > WS-CANT-CAJEROS
+               OR 88-ENCONTRADO.
+
+       2310-COMPARAR-CAJERO.
+
+           IF TC-COD-CAJERO (TC-IDX) EQUAL COD-CAJERO
+              SET 88-ENCONTRADO TO TRUE
+              SET WS-SUB-CAJERO TO TC-IDX
+           END-IF.
+
+       2800-FECHAS.
+
+           IF WS-FECHA-MIN > FECHA-RECAUDACION
+               MOVE FECHA-RECAUDACION TO WS-FECHA-MIN
+           END-IF.
+
+           IF WS-FECHA-MAX < FECHA-RECAUDACION
+               MOVE FECHA-RECAUDACION TO WS-FECHA-MAX
+           END-IF.
+
+       2900-ESCRITURA.
+
+           WRITE REG-CONSMES-FD FROM RESUMEN-RECAUDACION-REG
+
+           IF FS-CONSMES EQUAL '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR EN ESCRITURA CONSMES: ' FS-CONSMES
+              DISPLAY 'CODIGO: ' COD-CAJERO IN RESUMEN-RECAUDACION-REG
+           END-IF.
+
+      *----------------------------------------------------------------*
+       3000-FINALIZO.
+
+           IF 88-CONSMES-OKEY AND RETURN-CODE EQUAL ZERO
+              PERFORM 3010-GRABAR-TOTALES-CAJERO
+              PERFORM 3020-GRABAR-TOTAL-GENERAL
+           END-IF.
+
+           PERFORM 3500-IMPRIMIR.
+
+           PERFORM 3100-CIERRO-ARCHIVOS.
+
+           STOP RUN.
+
+       3010-GRABAR-TOTALES-CAJERO.
+
+           PERFORM 3011-GRABAR-UN-CAJERO
+               VARYING TC-IDX FROM 1 BY 1
+               UNTIL TC-IDX > WS-CANT-CAJEROS.
+
+       3011-GRABAR-UN-CAJERO.
+
+           INITIALIZE RESUMEN-RECAUDACION-REG
+
+           MOVE TC-COD-CAJERO (TC-IDX) TO COD-CAJERO
+                                          IN RESUMEN-RECAUDACION-REG
+           MOVE SPACE                  TO FECHA-RECAUDACION
+                                          IN RESUMEN-RECAUDACION-REG
+           MOVE TC-IMPORTE (TC-IDX)     TO IMPORTE
+                                          IN RESUMEN-RECAUDACION-REG
+           MOVE TC-CASOS (TC-IDX)       TO CANTIDAD-CASOS
+                                          IN RESUMEN-RECAUDACION-REG
+           MOVE 'TOTAL MES'             TO TIPO-REGISTRO
+                                          IN RESUMEN-RECAUDACION-REG
+
+           PERFORM 2900-ESCRITURA.
+
+       3020-GRABAR-TOTAL-GENERAL.
+
+           INITIALIZE RESUMEN-RECAUDACION-REG
+
+           MOVE ZERO                TO COD-CAJERO
+                                          IN RESUMEN-RECAUDACION-REG
+           MOVE SPACE               TO FECHA-RECAUDACION
+                                          IN RESUMEN-RECAUDACION-REG
+           MOVE WS-IMPOR-TOT-MES    TO IMPORTE
+                                          IN RESUMEN-RECAUDACION-REG
+           MOVE WS-CANT-CASOS-TOT-MES TO CANTIDAD-CASOS
+                                          IN RESUMEN-RECAUDACION-REG
+           MOVE 'TOTAL GENERAL'     TO TIPO-REGISTRO
+                                          IN RESUMEN-RECAUDACION-REG
+
+           PERFORM 2900-ESCRITURA.
+
+       3100-CIERRO-ARCHIVOS.
+
+           EVALUATE TRUE
+              WHEN 88-CONSMES-OKEY
+                   PERFORM 3200-CIERRO-RESXMES
+                   PERFORM 3300-CIERRO-CONSMES-SAL
+              WHEN OTHER
+                   STOP RUN
+           END-EVALUATE.
+
+       3200-CIERRO-RESXMES.
+
+           CLOSE RESXMES.
+
+           IF FS-RESXMES EQUAL '00'
+               CONTINUE
+           ELSE
+               DISPLAY "ERROR EN CIERRE"
+               DISPLAY "FS-RESXMES: " FS-RESXMES
+               MOVE 12 TO RETURN-CODE
+               PERFORM 3000-FINALIZO
+           END-IF.
+
+           DISPLAY "CIERRE EXITOSO".
+
+       3300-CIERRO-CONSMES-SAL.
+
+           CLOSE CONSMES-SAL.
+
+           IF FS-CONSMES EQUAL '00'
+               CONTINUE
+           ELSE
+               DISPLAY "ERROR EN CIERRE"
+               DISPLAY "FS-CONSMES: " FS-CONSMES
+               MOVE 12 TO RETURN-CODE
+               PERFORM 3000-FINALIZO
+           END-IF.
+
+           DISPLAY "CIERRE EXITOSO".
+
+       3500-IMPRIMIR.
+
+           MOVE WS-CANT-CASOS-TOT-MES TO WS-CANT-CASOS-TOT-MES-ED
+           MOVE WS-IMPOR-TOT-MES      TO WS-IMPOR-TOT-MES-ED
+
+           DISPLAY " "
+           DISPLAY "***************************************************"
+           DISPLAY "Total general del mes - casos: "
+                   WS-CANT-CASOS-TOT-MES-ED
+           DISPLAY "Importe: " WS-IMPOR-TOT-MES-ED
+           DISPLAY "***************************************************"
+
+           DISPLAY " "
+           DISPLAY "***************************************************"
+           DISPLAY "Cantidad de cajeros: " WS-CANT-CAJEROS
+           DISPLAY "Periodo procesado desde: " WS-FECHA-MIN
+           DISPLAY "                  hasta: " WS-FECHA-MAX
+           DISPLAY "***************************************************".
