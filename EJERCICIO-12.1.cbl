@@ -20,15 +20,23 @@
            'D:\cobol-1\Archivo\Planilla.TXT'
                                        ORGANIZATION IS LINE SEQUENTIAL
                                        FILE STATUS IS FS-LISTADO.
+
+           SELECT RECHAZOS ASSIGN TO
+           'D:\cobol-1\Archivo\Rechazos.TXT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS  IS FS-RECHAZOS.
        DATA DIVISION.
        FILE SECTION.
 
        FD  MATI.
-           01  REG-MATI-FD             PIC X(02) VALUE ' '.
+           01  REG-MATI-FD             PIC X(05) VALUE ' '.
 
        FD  LISTADO.
            01  REG-LISTADO-FD          PIC X(133) VALUE ' '.
 
+       FD  RECHAZOS.
+           01  REG-RECHAZO-FD          PIC X(20) VALUE ' '.
+
        WORKING-STORAGE SECTION.
 
        77  FS-MATI                     PIC XX VALUE '  '.
@@ -43,9 +51,15 @@
            88  88-LISTADO-SI                  VALUE 'S'.
            88  88-LISTADO-NO                  VALUE 'N'.
 
+       77  FS-RECHAZOS                 PIC XX VALUE " ".
+       77  WS-RECHAZOS-OPEN            PIC X  VALUE 'N'.
+           88  88-RECHAZOS-SI                 VALUE 'S'.
+           88  88-RECHAZOS-NO                 VALUE 'N'.
+
        77  WS-AUX-LISTA                PIC X(132) VALUE ' '.
 
        77  WS-CONT-REG-LEIDOS          PIC 9(05)  VALUE 0.
+       77  WS-CONT-REG-RECHAZADOS      PIC 9(05)  VALUE 0.
 
        77  CONT-MASC                   PIC 99 VALUE 00.
        77  CONT-FEME                   PIC 99 VALUE 00.
@@ -60,34 +74,81 @@
        77  FEM-VIU                     PIC 99 VALUE 00.
        77  FEM-DIV                     PIC 99 VALUE 00.
 
+       77  MAS-E1                      PIC 99 VALUE 00.
+       77  MAS-E2                      PIC 99 VALUE 00.
+       77  MAS-E3                      PIC 99 VALUE 00.
+       77  MAS-E4                      PIC 99 VALUE 00.
+
+       77  FEM-E1                      PIC 99 VALUE 00.
+       77  FEM-E2                      PIC 99 VALUE 00.
+       77  FEM-E3                      PIC 99 VALUE 00.
+       77  FEM-E4                      PIC 99 VALUE 00.
+
        01  WS-TITULOS-1.
            05  FILLER                  PIC X(14)  VALUE 'GENERO'.
-           05  FILLER                  PIC X(11)  VALUE 'SOLTEROS'.
-           05  FILLER                  PIC X(10)  VALUE 'CASADOS'.
-           05  FILLER                  PIC X(14)  VALUE 'DIVORCIADOS'.
-           05  FILLER                  PIC X(11)  VALUE 'VIUDOS'.
-           05  FILLER                  PIC X(05)  VALUE 'TOTAL'.
+           05  FILLER                  PIC X(18)  VALUE 'SOLTEROS %'.
+           05  FILLER                  PIC X(17)  VALUE 'CASADOS %'.
+           05  FILLER                  PIC X(21)  VALUE 'DIVORCIADOS %'.
+           05  FILLER                  PIC X(16)  VALUE 'VIUDOS %'.
+           05  FILLER                  PIC X(06)  VALUE 'TOTAL'.
 
        01  WS-TITULO-2.
-           05 FILLER                   PIC X(65) VALUE ALL '-'.
+           05 FILLER                   PIC X(92) VALUE ALL '-'.
 
        01  WS-DETALLE.
            05 WS-GEN                   PIC X(09).
            05 FILLER                   PIC X(05) VALUE ' '.
            05 WS-SOLT                  PIC 9(08).
-           05 FILLER                   PIC X(03) VALUE ' '.
+           05 FILLER                   PIC X(02) VALUE ' '.
+           05 WS-SOLT-PCT               PIC ZZ9.99.
+           05 FILLER                   PIC X(02) VALUE '% '.
            05 WS-CASA                  PIC 9(07).
-           05 FILLER                   PIC X(03) VALUE ' '.
+           05 FILLER                   PIC X(02) VALUE ' '.
+           05 WS-CASA-PCT               PIC ZZ9.99.
+           05 FILLER                   PIC X(02) VALUE '% '.
            05 WS-DIVO                  PIC 9(11).
-           05 FILLER                   PIC X(03) VALUE ' '.
+           05 FILLER                   PIC X(02) VALUE ' '.
+           05 WS-DIVO-PCT               PIC ZZ9.99.
+           05 FILLER                   PIC X(02) VALUE '% '.
            05 WS-VIU                   PIC 9(06).
-           05 FILLER                   PIC X(05) VALUE ' '.
+           05 FILLER                   PIC X(02) VALUE ' '.
+           05 WS-VIU-PCT                PIC ZZ9.99.
+           05 FILLER                   PIC X(02) VALUE '% '.
            05 WS-TOTAL                 PIC 9(05).
            05 FILLER                   PIC X VALUE " ".
 
+       01  WS-TITULOS-EDAD-1.
+           05  FILLER                  PIC X(14)  VALUE 'GENERO'.
+           05  FILLER                  PIC X(11)  VALUE 'MENOR 25'.
+           05  FILLER                  PIC X(10)  VALUE '25 A 40'.
+           05  FILLER                  PIC X(10)  VALUE '40 A 60'.
+           05  FILLER                  PIC X(10)  VALUE 'MAYOR 60'.
+
+       01  WS-TITULO-EDAD-2.
+           05 FILLER                   PIC X(55) VALUE ALL '-'.
+
+       01  WS-DETALLE-EDAD.
+           05 WS-GEN-EDAD              PIC X(09).
+           05 FILLER                   PIC X(05) VALUE ' '.
+           05 WS-E1                    PIC 9(08).
+           05 FILLER                   PIC X(03) VALUE ' '.
+           05 WS-E2                    PIC 9(08).
+           05 FILLER                   PIC X(02) VALUE ' '.
+           05 WS-E3                    PIC 9(08).
+           05 FILLER                   PIC X(02) VALUE ' '.
+           05 WS-E4                    PIC 9(08).
+           05 FILLER                   PIC X(02) VALUE ' '.
+
        01  WS-ESTRUCTURA.
            03  WS-GENERO               PIC X VALUE ' '.
            03  WS-ESTADO-CIVIL         PIC X VALUE ' '.
+           03  WS-EDAD                 PIC 9(03) VALUE ZERO.
+
+       01  WS-RECHAZO.
+           05  WS-RCH-NUM-REG          PIC 9(05)  VALUE 0.
+           05  FILLER                  PIC X(02)  VALUE SPACE.
+           05  WS-RCH-CONTENIDO        PIC X(05)  VALUE SPACE.
+           05  FILLER                  PIC X(08)  VALUE SPACE.
 
        01  WS-TOTALES.
            05 FILLER                   PIC X(45) VALUE ALL '*'.
@@ -98,6 +159,10 @@
            05 FILLER                   PIC X(10) VALUE 'REGISTROS '.
            05 FILLER                   PIC X(08) VALUE 'LEIDOS: '.
            05 WS-REG-LEIDOS            PIC 9(05) VALUE 0.
+           05 FILLER                   PIC X(03) VALUE '   '.
+           05 FILLER                   PIC X(22)
+                                        VALUE 'REGISTROS RECHAZADOS: '.
+           05 WS-REG-RECHAZADOS        PIC 9(05) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -114,12 +179,20 @@
 
            PERFORM 1200-OPEN-LISTADO.
 
+           PERFORM 1250-OPEN-RECHAZOS.
+
            MOVE WS-TITULOS-1          TO WS-AUX-LISTA.
            PERFORM 1300-IMPRIMO-TITULOS.
 
            MOVE WS-TITULO-2          TO WS-AUX-LISTA.
            PERFORM 1300-IMPRIMO-TITULOS.
 
+           MOVE WS-TITULOS-EDAD-1    TO WS-AUX-LISTA.
+           PERFORM 1300-IMPRIMO-TITULOS.
+
+           MOVE WS-TITULO-EDAD-2     TO WS-AUX-LISTA.
+           PERFORM 1300-IMPRIMO-TITULOS.
+
            PERFORM 1400-PRIMERA-LECTURA.
 
            IF 88-MATI-FIN
@@ -130,7 +203,7 @@
 
            OPEN INPUT MATI.
 
-           IF FS-MATI EQUALS '00'
+           IF FS-MATI EQUAL '00'
               MOVE 'S' TO WS-MATI-OPEN
            ELSE
               DISPLAY 'ERROR OPEN EN LISTADO'
@@ -142,7 +215,7 @@
 
            OPEN OUTPUT LISTADO.
 
-           IF FS-LISTADO EQUALS '00'
+           IF FS-LISTADO EQUAL '00'
               MOVE 'S' TO WS-LISTADO-OPEN
            ELSE
               DISPLAY 'ERROR OPEN EN LISTADO'
@@ -150,6 +223,18 @@
               PERFORM 3000-FINALIZO
            END-IF.
 
+       1250-OPEN-RECHAZOS.
+
+           OPEN OUTPUT RECHAZOS.
+
+           IF FS-RECHAZOS EQUAL '00'
+              MOVE 'S' TO WS-RECHAZOS-OPEN
+           ELSE
+              DISPLAY 'ERROR OPEN EN RECHAZOS'
+              DISPLAY 'ERROR CODE: ' FS-RECHAZOS
+              PERFORM 3000-FINALIZO
+           END-IF.
+
        1300-IMPRIMO-TITULOS.
 
            WRITE REG-LISTADO-FD          FROM WS-AUX-LISTA.
@@ -164,7 +249,7 @@
 
            READ MATI INTO WS-ESTRUCTURA
 
-           IF FS-MATI EQUALS '00'
+           IF FS-MATI EQUAL '00'
               ADD 1 TO WS-CONT-REG-LEIDOS
            ELSE
               SET 88-MATI-FIN TO TRUE
@@ -178,19 +263,24 @@
                   WHEN 'C'
                        ADD 1 TO MAS-CAS
                        ADD 1 TO CONT-MASC
+                       PERFORM 2100-CLASIFICAR-EDAD
                   WHEN 'S'
                        ADD 1 TO MAS-SOL
                        ADD 1 TO CONT-MASC
+                       PERFORM 2100-CLASIFICAR-EDAD
                   WHEN 'D'
                        ADD 1 TO MAS-DIV
                        ADD 1 TO CONT-MASC
+                       PERFORM 2100-CLASIFICAR-EDAD
                   WHEN 'V'
                        ADD 1 TO MAS-VIU
                        ADD 1 TO CONT-MASC
+                       PERFORM 2100-CLASIFICAR-EDAD
                   WHEN OTHER
                        DISPLAY " "
                        DISPLAY "DATO INVALIDO"
                        DISPLAY "REGISTRO: " WS-CONT-REG-LEIDOS
+                       PERFORM 2090-RECHAZAR
                END-EVALUATE
            ELSE
                IF WS-GENERO = 'F'
@@ -198,29 +288,95 @@
                       WHEN 'C'
                           ADD 1 TO FEM-CAS
                           ADD 1 TO CONT-FEME
+                          PERFORM 2100-CLASIFICAR-EDAD
                       WHEN 'S'
                           ADD 1 TO FEM-SOL
                           ADD 1 TO CONT-FEME
+                          PERFORM 2100-CLASIFICAR-EDAD
                       WHEN 'D'
                           ADD 1 TO FEM-DIV
                           ADD 1 TO CONT-FEME
+                          PERFORM 2100-CLASIFICAR-EDAD
                       WHEN 'V'
                           ADD 1 TO FEM-VIU
                           ADD 1 TO CONT-FEME
+                          PERFORM 2100-CLASIFICAR-EDAD
                       WHEN OTHER
                           DISPLAY " "
                           DISPLAY "DATO INVALIDO"
                           DISPLAY "REGISTRO: " WS-CONT-REG-LEIDOS
+                          PERFORM 2090-RECHAZAR
                    END-EVALUATE
                 ELSE
                    DISPLAY " "
                    DISPLAY "DATO INVALIDO"
                    DISPLAY "REGISTRO: " WS-CONT-REG-LEIDOS
+                   PERFORM 2090-RECHAZAR
                 END-IF
            END-IF.
 
            PERFORM 2200-LECTURA.
 
+       2100-CLASIFICAR-EDAD.
+
+           EVALUATE TRUE
+               WHEN WS-EDAD < 25
+                    PERFORM 2110-SUMAR-EDAD-1
+               WHEN WS-EDAD < 40
+                    PERFORM 2120-SUMAR-EDAD-2
+               WHEN WS-EDAD < 60
+                    PERFORM 2130-SUMAR-EDAD-3
+               WHEN OTHER
+                    PERFORM 2140-SUMAR-EDAD-4
+           END-EVALUATE.
+
+       2110-SUMAR-EDAD-1.
+
+           IF WS-GENERO = 'M'
+              ADD 1 TO MAS-E1
+           ELSE
+              ADD 1 TO FEM-E1
+           END-IF.
+
+       2120-SUMAR-EDAD-2.
+
+           IF WS-GENERO = 'M'
+              ADD 1 TO MAS-E2
+           ELSE
+              ADD 1 TO FEM-E2
+           END-IF.
+
+       2130-SUMAR-EDAD-3.
+
+           IF WS-GENERO = 'M'
+              ADD 1 TO MAS-E3
+           ELSE
+              ADD 1 TO FEM-E3
+           END-IF.
+
+       2140-SUMAR-EDAD-4.
+
+           IF WS-GENERO = 'M'
+              ADD 1 TO MAS-E4
+           ELSE
+              ADD 1 TO FEM-E4
+           END-IF.
+
+       2090-RECHAZAR.
+
+           MOVE WS-CONT-REG-LEIDOS TO WS-RCH-NUM-REG
+           MOVE REG-MATI-FD        TO WS-RCH-CONTENIDO
+           WRITE REG-RECHAZO-FD FROM WS-RECHAZO
+
+           ADD 1 TO WS-CONT-REG-RECHAZADOS
+
+           EVALUATE FS-RECHAZOS
+               WHEN '00'
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN ESCRITURA RECHAZOS: " FS-RECHAZOS
+           END-EVALUATE.
+
        2200-LECTURA.
 
            READ MATI INTO WS-ESTRUCTURA
@@ -252,6 +408,7 @@
            MOVE MAS-DIV                TO WS-DIVO
            MOVE MAS-VIU                TO WS-VIU
            MOVE CONT-MASC              TO WS-TOTAL
+           PERFORM 3120-CALCULAR-PORCENTAJES.
 
            PERFORM 3150-ESCRITURA-2.
 
@@ -261,17 +418,57 @@
            MOVE FEM-DIV                TO WS-DIVO
            MOVE FEM-VIU                TO WS-VIU
            MOVE CONT-FEME              TO WS-TOTAL
+           PERFORM 3120-CALCULAR-PORCENTAJES.
 
            PERFORM 3150-ESCRITURA-2.
 
+           MOVE "TOTAL"                TO WS-GEN
+           ADD MAS-SOL FEM-SOL         GIVING WS-SOLT
+           ADD MAS-CAS FEM-CAS         GIVING WS-CASA
+           ADD MAS-DIV FEM-DIV         GIVING WS-DIVO
+           ADD MAS-VIU FEM-VIU         GIVING WS-VIU
+           ADD CONT-MASC CONT-FEME     GIVING WS-TOTAL
+           PERFORM 3120-CALCULAR-PORCENTAJES.
+
+           PERFORM 3150-ESCRITURA-2.
+
+           MOVE "MASCULINO"            TO WS-GEN-EDAD
+           MOVE MAS-E1                 TO WS-E1
+           MOVE MAS-E2                 TO WS-E2
+           MOVE MAS-E3                 TO WS-E3
+           MOVE MAS-E4                 TO WS-E4
+           PERFORM 3160-ESCRITURA-EDAD.
+
+           MOVE "FEMENINO"             TO WS-GEN-EDAD
+           MOVE FEM-E1                 TO WS-E1
+           MOVE FEM-E2                 TO WS-E2
+           MOVE FEM-E3                 TO WS-E3
+           MOVE FEM-E4                 TO WS-E4
+           PERFORM 3160-ESCRITURA-EDAD.
+
            ADD CONT-FEME   TO CONT-MASC GIVING WS-SUMA-TOTAL
            MOVE WS-TOTALES TO WS-AUX-LISTA
            PERFORM 1300-IMPRIMO-TITULOS.
 
-           MOVE WS-CONT-REG-LEIDOS TO WS-REG-LEIDOS
-           MOVE WS-ULTIMA-LINEA    TO WS-AUX-LISTA
+           MOVE WS-CONT-REG-LEIDOS     TO WS-REG-LEIDOS
+           MOVE WS-CONT-REG-RECHAZADOS TO WS-REG-RECHAZADOS
+           MOVE WS-ULTIMA-LINEA        TO WS-AUX-LISTA
            PERFORM 1300-IMPRIMO-TITULOS.
 
+       3120-CALCULAR-PORCENTAJES.
+
+           IF WS-TOTAL NOT = ZERO
+              COMPUTE WS-SOLT-PCT ROUNDED = (WS-SOLT * 100) / WS-TOTAL
+              COMPUTE WS-CASA-PCT ROUNDED = (WS-CASA * 100) / WS-TOTAL
+              COMPUTE WS-DIVO-PCT ROUNDED = (WS-DIVO * 100) / WS-TOTAL
+              COMPUTE WS-VIU-PCT  ROUNDED = (WS-VIU  * 100) / WS-TOTAL
+           ELSE
+              MOVE ZERO TO WS-SOLT-PCT
+              MOVE ZERO TO WS-CASA-PCT
+              MOVE ZERO TO WS-DIVO-PCT
+              MOVE ZERO TO WS-VIU-PCT
+           END-IF.
+
        3150-ESCRITURA-2.
 
            WRITE REG-LISTADO-FD        FROM WS-DETALLE.
@@ -284,12 +481,27 @@
                     PERFORM 3200-CIERRO-ARCHIVOS
            END-EVALUATE.
 
+       3160-ESCRITURA-EDAD.
+
+           WRITE REG-LISTADO-FD        FROM WS-DETALLE-EDAD.
+
+           EVALUATE FS-LISTADO
+               WHEN '00'
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN ESCRITURA"
+                    PERFORM 3200-CIERRO-ARCHIVOS
+           END-EVALUATE.
+
        3200-CIERRO-ARCHIVOS.
 
            EVALUATE TRUE
               WHEN 88-LISTADO-SI
                    PERFORM 3300-CIERRO-MATI
                    PERFORM 3400-CIERRO-LISTADO
+                   IF 88-RECHAZOS-SI
+                      PERFORM 3500-CIERRO-RECHAZOS
+                   END-IF
               WHEN OTHER
                    STOP RUN
            END-EVALUATE.
@@ -322,4 +534,18 @@
 
            DISPLAY "CIERRE EXITOSO".
 
+       3500-CIERRO-RECHAZOS.
+
+           CLOSE RECHAZOS.
+
+           IF FS-RECHAZOS EQUAL '00'
+               CONTINUE
+           ELSE
+               DISPLAY "ERROR EN CIERRE"
+               DISPLAY "FS-RECHAZOS: " FS-RECHAZOS
+               PERFORM 3000-FINALIZO
+           END-IF.
+
+           DISPLAY "CIERRE EXITOSO".
+
        END PROGRAM EJER-12.
